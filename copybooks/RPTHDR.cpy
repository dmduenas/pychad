@@ -0,0 +1,41 @@
+      *>****************************************************************
+      *> Copybook name:   RPTHDR
+      *> Description:     Standard report header/footer layout shared
+      *>                   by the MYPROG family of reports - company
+      *>                   and program identification, run date, and
+      *>                   page number on line one, a report title on
+      *>                   line two, and a closing line for the footer.
+      *> Original author:  MYNAME
+      *>
+      *> Maintenence Log
+      *> Date      Author        Maintenance Requirement
+      *> --------- ------------  ---------------------------------------
+      *> 08/09/26 DDUENAS  Created for the MYPROG printed report.
+      *>****************************************************************
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH1-COMPANY-NAME        PIC X(20) VALUE
+               "ACME DATA PROCESSING".
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(08) VALUE "PROGRAM:".
+           05  RH1-PROGRAM-ID          PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "RUN DATE:".
+           05  RH1-RUN-DATE            PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE "PAGE ".
+           05  RH1-PAGE-NUMBER         PIC ZZZ9.
+
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RH2-REPORT-TITLE        PIC X(40) VALUE SPACES.
+
+       01  WS-REPORT-HEADER-3.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE "USER-ID".
+           05  FILLER                  PIC X(32) VALUE "USER-NAME".
+
+       01  WS-REPORT-FOOTER.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE
+               "*** END OF REPORT ***".
