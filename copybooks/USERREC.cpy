@@ -0,0 +1,25 @@
+      *>****************************************************************
+      *> Copybook name:   USERREC
+      *> Description:     User master record layout shared by the
+      *>                   MYPROG family - the batch program and the
+      *>                   online maintenance transaction both read and
+      *>                   write this same layout against the indexed
+      *>                   USRMAST file, keyed on UM-USER-ID.
+      *> Original author:  DDUENAS
+      *>
+      *> Maintenence Log
+      *> Date      Author        Maintenance Requirement
+      *> --------- ------------  ---------------------------------------
+      *> 08/09/26 DDUENAS  Created when the user record was promoted
+      *>                   from a single WORKING-STORAGE field to a
+      *>                   proper indexed master record carrying
+      *>                   department and access level.
+      *>****************************************************************
+       01  USER-MASTER-RECORD.
+           05  UM-USER-ID              PIC X(08).
+           05  UM-USER-NAME            PIC X(30).
+           05  UM-DEPARTMENT           PIC X(10).
+           05  UM-ACCESS-LEVEL         PIC X(01).
+               88  UM-ACCESS-READ-ONLY         VALUE "R".
+               88  UM-ACCESS-UPDATE            VALUE "U".
+               88  UM-ACCESS-ADMIN             VALUE "A".
