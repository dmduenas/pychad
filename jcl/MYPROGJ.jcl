@@ -0,0 +1,111 @@
+//MYPROGJ  JOB (ACCTNO),'USER MASTER RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB:      MYPROGJ
+//* PURPOSE:  NIGHTLY USER MASTER BATCH CYCLE.  SORTS THE RAW MASTER
+//*           FEED INTO USER-ID SEQUENCE, RUNS MYPROG AGAINST IT, AND
+//*           ROLLS THE REPORT, AUDIT TRAIL, AND EXTRACT FEED INTO
+//*           THEIR GENERATION DATA GROUPS SO WE KEEP A ROLLING
+//*           HISTORY INSTEAD OF OVERWRITING LAST NIGHT'S OUTPUT.
+//*
+//*           GDG BASES PROD.USRMAST.REPORT, PROD.USRMAST.AUDIT,
+//*           PROD.USRMAST.EXTRACT, AND PROD.USRMAST.SUMMARY ARE
+//*           DEFINED ONCE BY SYSTEMS PROGRAMMING VIA IDCAMS (LIMIT
+//*           SET AT 14 GENERATIONS) - THIS STREAM ONLY EVER CATALOGS
+//*           THE NEXT (+1). THE USER MASTER ITSELF (PROD.USRMAST.
+//*           VSAM) IS A PERMANENT INDEXED CLUSTER SYSTEMS PROGRAMMING
+//*           MAINTAINS - STEP015 RELOADS IT FROM THE SORTED FEED
+//*           EACH NIGHT RATHER THAN THIS STREAM DEFINING IT. THE
+//*           CHECKPOINT DATASET (PROD.USRMAST.CKPT) IS ALLOCATED BY
+//*           STEP020 ITSELF THE FIRST TIME IT DOES NOT ALREADY EXIST.
+//*
+//* MAINTENANCE LOG
+//* DATE       AUTHOR        DESCRIPTION
+//* ---------  ------------  ------------------------------------
+//* 08/09/26   DDUENAS       CREATED
+//* 08/09/26   DDUENAS       ADDED STEP015 TO RELOAD THE INDEXED USER
+//*                          MASTER CLUSTER FROM THE SORTED FEED,
+//*                          FIXED STEP020'S COND TEST (WAS SKIPPING
+//*                          MYPROG ON A GOOD SORT INSTEAD OF A BAD
+//*                          ONE), PASSED THE SUBMITTING USER-ID IN
+//*                          VIA PARM FOR THE AUDIT TRAIL, AND ADDED
+//*                          THE USRSUM DD FOR THE OPERATIONS SUMMARY.
+//* 08/09/26   DDUENAS       ADDED A CLASSIFICATION CODE ONTO THE PARM
+//*                          SO MYPROG CAN ACTUALLY DRIVE ITS PRINT-
+//*                          ROUTING LOGIC, AND SWITCHED USRCKPT TO A
+//*                          DISP THAT LETS THE STEP ALLOCATE THE
+//*                          CHECKPOINT DATASET THE FIRST TIME IT
+//*                          DOESN'T EXIST INSTEAD OF REQUIRING IT BE
+//*                          PRE-ALLOCATED.
+//*********************************************************************
+//*
+//*  STEP010 - SORT THE RAW MASTER FEED INTO USER-ID SEQUENCE BEFORE
+//*  IT IS LOADED INTO THE INDEXED USER MASTER CLUSTER.
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.USRMAST.RAW,DISP=SHR
+//SORTOUT  DD  DSN=&&USRMAST,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=49)
+//SYSIN    DD  *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//*  STEP015 - RELOAD THE INDEXED USER MASTER CLUSTER FROM THE SORTED
+//*  FEED.  THE CLUSTER ITSELF IS A PERMANENT OBJECT SYSTEMS
+//*  PROGRAMMING DEFINES ONCE; THIS STEP EMPTIES AND RELOADS ITS
+//*  CONTENTS EVERY NIGHT.  SKIPPED IF THE SORT DID NOT COMPLETE
+//*  CLEANLY.
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(4,GE,STEP010)
+//SYSPRINT DD  SYSOUT=*
+//SORTED   DD  DSN=&&USRMAST,DISP=(OLD,PASS)
+//SYSIN    DD  *
+  REPRO INFILE(SORTED) -
+        OUTDATASET(PROD.USRMAST.VSAM) -
+        REPLACE
+/*
+//*
+//*  STEP020 - RUN MYPROG AGAINST THE RELOADED USER MASTER.  SKIPPED
+//*  ENTIRELY IF THE SORT OR THE CLUSTER RELOAD DID NOT COMPLETE
+//*  CLEANLY.
+//*
+//STEP020  EXEC PGM=MYPROG,
+//             COND=((4,GE,STEP010),(4,GE,STEP015)),
+//             PARM='&SYSUID,N'
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//USRMAST  DD  DSN=PROD.USRMAST.VSAM,DISP=SHR
+//USRCTL   DD  DSN=PROD.USRMAST.CONTROL,DISP=SHR
+//USRHOL   DD  DSN=PROD.USRMAST.HOLIDAY,DISP=SHR
+//USRCKPT  DD  DSN=PROD.USRMAST.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=31)
+//AUDITOUT DD  DSN=PROD.USRMAST.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.USRMAST.AUDIT(0)
+//USRRPT   DD  DSN=PROD.USRMAST.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.USRMAST.REPORT(0)
+//USREXCP  DD  DSN=PROD.USRMAST.EXCEPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.USRMAST.EXCEPT(0)
+//USREXTR  DD  DSN=PROD.USRMAST.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.USRMAST.EXTRACT(0)
+//USRSUM   DD  DSN=PROD.USRMAST.SUMMARY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=PROD.USRMAST.SUMMARY(0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*  STEP030 - NOTIFY OPERATIONS THAT THE RUN NEEDS ATTENTION IF
+//*  MYPROG COMES BACK WITH ANYTHING WORSE THAN A WARNING.  SKIPPED
+//*  WHEN STEP020 COMPLETED CLEAN.
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(4,LT,STEP020)
+//SYSUT1   DD  DSN=PROD.USRMAST.REPORT(0),DISP=SHR
+//SYSUT2   DD  SYSOUT=(*,OPSMSG)
+//SYSIN    DD  DUMMY
+//SYSPRINT DD  SYSOUT=*
