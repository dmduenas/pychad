@@ -1,28 +1,962 @@
        >>source format free
-      *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
-      *****************************************************************
+      *>****************************************************************
+      *> Program name:    MYPROG
+      *> Original author: MYNAME
+      *>
+      *> Maintenence Log
+      *> Date      Author        Maintenance Requirement
+      *> --------- ------------  ---------------------------------------
+      *> 01/01/08 MYNAME  Created for COBOL class
+      *> 08/09/26 DDUENAS  Added USER-MASTER-FILE and a real read loop
+      *>                   so the program processes every user on the
+      *>                   master file instead of one hardcoded name.
+      *> 08/09/26 DDUENAS  Wired the SECURITY classification to real
+      *>                   logic (CONFIDENTIAL/RESTRICTED added, print
+      *>                   routing gated by level) and added an audit
+      *>                   trail file logging who ran the job, when,
+      *>                   and at what classification.
+      *> 08/09/26 DDUENAS  Added checkpoint/restart: a checkpoint
+      *>                   record is written every WS-CHECKPOINT-
+      *>                   INTERVAL records and a restart paragraph
+      *>                   repositions the master file on the next run
+      *>                   so an abend does not cost the whole batch
+      *>                   window.
+      *> 08/09/26 DDUENAS  Added a printed report (PRINT-FILE) using
+      *>                   the RPTHDR copybook for headers/footers,
+      *>                   with page control and a control-total line.
+      *> 08/09/26 DDUENAS  Added record validation against a control
+      *>                   file of valid user-id ranges and required-
+      *>                   field checks. Failures route to an
+      *>                   exception report and the run continues.
+      *> 08/09/26 DDUENAS  Promoted the user record to an indexed
+      *>                   master file (user-id, name, department,
+      *>                   access level) shared with the new online
+      *>                   maintenance transaction MYPROGO. Restart
+      *>                   now uses a keyed START instead of the old
+      *>                   re-read/discard loop.
+      *> 08/09/26 DDUENAS  Added EXTRACT-FILE, a downstream extract
+      *>                   feed of the same user records the report
+      *>                   prints, for the data warehouse team.
+      *> 08/09/26 DDUENAS  Added a business-day calendar file so the
+      *>                   run flags and skips itself on weekends and
+      *>                   bank holidays instead of us remembering to
+      *>                   hold it manually.
+      *> 08/09/26 DDUENAS  Added a one-page operations summary
+      *>                   (SUMMARY-FILE), separate from the detail
+      *>                   report, with read/processed/rejected counts
+      *>                   and run duration so the next shift can see
+      *>                   the run was clean without paging through
+      *>                   the full detail listing.
+      *> 08/09/26 DDUENAS  Fixed a checkpoint-restart hang (the reread
+      *>                   loop was testing an OPEN-time status that a
+      *>                   READ AT END never sets), a stale end-of-file
+      *>                   test that CLOSE was wiping out before it
+      *>                   could be checked, and switched the audit
+      *>                   trail's run-identity field from the USS
+      *>                   ENVIRONMENT "USER" idiom (meaningless in a
+      *>                   batch address space) to a PARM passed in by
+      *>                   the JCL. Also cleaned up the leftover
+      *>                   hardcoded-name field from before the master
+      *>                   file existed and tightened up the EXTRACT-
+      *>                   FILE copybook renames and open-error
+      *>                   checking on the output files.
+      *> 08/09/26 DDUENAS  Made the SECURITY classification a real PARM-
+      *>                   driven input instead of a constant, gave the
+      *>                   checkpoint record its own date/time capture
+      *>                   so it stops overwriting the run-end audit
+      *>                   timestamp, gated the extract feed by the same
+      *>                   print-routing switch as the detail report,
+      *>                   set RETURN-CODE on a failed master-file open
+      *>                   or rejected records so the notify step can
+      *>                   see it, widened the end-of-file close guard
+      *>                   to cover a restart that lands past the last
+      *>                   record, and renamed the linkage-section PARM
+      *>                   fields off the WORKING-STORAGE prefix.
+      *> 08/09/26 DDUENAS  Stopped a failed master-file open from
+      *>                   truncating a checkpoint left by a prior
+      *>                   partial run - it was sharing the same
+      *>                   end-of-file switch that a genuine end of
+      *>                   file uses to clear the checkpoint file, so
+      *>                   the next run started over from record one
+      *>                   instead of resuming.
+      *>
+      *>****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  MYPROG.
-       AUTHOR. MYNAME. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
+       AUTHOR. MYNAME.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 01/01/08.
        DATE-COMPILED. 01/01/08.
+       SECURITY. NON-CONFIDENTIAL.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-ID
+               FILE STATUS IS FS-USER-MASTER.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-FILE.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "USRCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT-FILE.
+
+           SELECT PRINT-FILE ASSIGN TO "USRRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PRINT-FILE.
+
+           SELECT CONTROL-FILE ASSIGN TO "USRCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONTROL-FILE.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "USREXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXCEPTION-FILE.
+
+           SELECT EXTRACT-FILE ASSIGN TO "USREXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-EXTRACT-FILE.
+
+           SELECT CALENDAR-FILE ASSIGN TO "USRHOL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CALENDAR-FILE.
+
+           SELECT SUMMARY-FILE ASSIGN TO "USRSUM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-SUMMARY-FILE.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY USERREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC X(08).
+           05  AUD-RUN-TIME            PIC X(08).
+           05  AUD-RUN-USER-ID         PIC X(08).
+           05  AUD-CLASSIFICATION      PIC X(16).
+           05  AUD-EVENT-CODE          PIC X(01).
+               88  AUD-EVENT-RUN-START             VALUE "S".
+               88  AUD-EVENT-RUN-END                VALUE "E".
+               88  AUD-EVENT-RUN-SKIPPED            VALUE "K".
+           05  AUD-RECORD-COUNT        PIC 9(07).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE           PIC X(08).
+           05  CKPT-RUN-TIME           PIC X(08).
+           05  CKPT-LAST-RECORD-COUNT  PIC 9(07).
+           05  CKPT-LAST-USER-ID       PIC X(08).
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD                PIC X(80).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-LOW-USER-ID         PIC X(08).
+           05  CTL-HIGH-USER-ID        PIC X(08).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXC-USER-ID             PIC X(08).
+           05  EXC-USER-NAME           PIC X(30).
+           05  EXC-REASON              PIC X(40).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY USERREC REPLACING
+               ==USER-MASTER-RECORD==   BY ==EXTRACT-RECORD==
+               ==UM-USER-ID==           BY ==EXT-USER-ID==
+               ==UM-USER-NAME==         BY ==EXT-USER-NAME==
+               ==UM-DEPARTMENT==        BY ==EXT-DEPARTMENT==
+               ==UM-ACCESS-LEVEL==      BY ==EXT-ACCESS-LEVEL==
+               ==UM-ACCESS-READ-ONLY==  BY ==EXT-ACCESS-READ-ONLY==
+               ==UM-ACCESS-UPDATE==     BY ==EXT-ACCESS-UPDATE==
+               ==UM-ACCESS-ADMIN==      BY ==EXT-ACCESS-ADMIN==.
+
+       FD  CALENDAR-FILE
+           RECORDING MODE IS F.
+       01  CALENDAR-RECORD.
+           05  CAL-HOLIDAY-DATE        PIC 9(08).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01 UserName PIC X(30) VALUE "YOU".
-       SECURITY. NON-CONFIDENTIAL.
+       COPY RPTHDR.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DL-USER-ID              PIC X(10) VALUE SPACES.
+           05  DL-USER-NAME            PIC X(30) VALUE SPACES.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS READ ...... ".
+           05  CT-RECORDS-READ         PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS PRINTED ... ".
+           05  CT-RECORDS-PRINTED      PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-HEADER-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(09) VALUE "PROGRAM: ".
+           05  SUM-PROGRAM-ID          PIC X(08) VALUE SPACES.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  SUM-RUN-DATE            PIC X(10) VALUE SPACES.
+
+       01  WS-SUMMARY-TITLE-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(25) VALUE
+               "DAILY OPERATIONS SUMMARY".
+
+       01  WS-SUMMARY-STATUS-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RUN STATUS ........ ".
+           05  SUM-RUN-STATUS          PIC X(24) VALUE SPACES.
+
+       01  WS-SUMMARY-READ-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS READ ...... ".
+           05  SUM-RECORDS-READ        PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-PROCESSED-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS PROCESSED . ".
+           05  SUM-RECORDS-PROCESSED   PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-REJECTED-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RECORDS REJECTED .. ".
+           05  SUM-RECORDS-REJECTED    PIC ZZZ,ZZ9.
+
+       01  WS-SUMMARY-DURATION-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE
+               "RUN DURATION ...... ".
+           05  SUM-RUN-DURATION        PIC X(08) VALUE SPACES.
+
+       01  WS-PRINT-CONTROLS.
+           05  WS-LINE-COUNT           PIC 9(03) COMP VALUE ZERO.
+           05  WS-LINES-PER-PAGE       PIC 9(03) COMP VALUE 060.
+           05  WS-PAGE-NUMBER          PIC 9(04) COMP VALUE ZERO.
+           05  WS-RECORDS-PRINTED      PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-SECURITY-CLASSIFICATION PIC X(16) VALUE "NON-CONFIDENTIAL".
+           88  SEC-NON-CONFIDENTIAL           VALUE "NON-CONFIDENTIAL".
+           88  SEC-CONFIDENTIAL               VALUE "CONFIDENTIAL".
+           88  SEC-RESTRICTED                 VALUE "RESTRICTED".
+
+       01  WS-PARM-WORK-AREA.
+           05  WS-PARM-RUN-USER-ID     PIC X(08) VALUE SPACES.
+           05  WS-PARM-CLASS-CODE      PIC X(01) VALUE SPACES.
+               88  WS-CLASS-CODE-NON-CONFIDENTIAL    VALUE "N".
+               88  WS-CLASS-CODE-CONFIDENTIAL        VALUE "C".
+               88  WS-CLASS-CODE-RESTRICTED          VALUE "R".
+
+       01  WS-PRINT-CONTROL.
+           05  WS-ALLOW-DETAIL-PRINT   PIC X(01) VALUE "Y".
+               88  DETAIL-PRINT-ALLOWED             VALUE "Y".
+
+       01  WS-RUN-IDENTITY.
+           05  WS-RUN-DATE             PIC X(08).
+           05  WS-RUN-TIME             PIC X(08).
+           05  WS-RUN-USER-ID          PIC X(08) VALUE SPACES.
+
+       01  WS-FILE-STATUSES.
+           05  FS-USER-MASTER          PIC X(02) VALUE "00".
+               88  FS-USER-MASTER-OK              VALUE "00".
+               88  FS-USER-MASTER-EOF             VALUE "10".
+               88  FS-USER-MASTER-DUPLICATE       VALUE "22".
+               88  FS-USER-MASTER-NOT-FOUND       VALUE "23".
+           05  FS-AUDIT-FILE           PIC X(02) VALUE "00".
+               88  FS-AUDIT-FILE-OK               VALUE "00".
+           05  FS-CHECKPOINT-FILE      PIC X(02) VALUE "00".
+               88  FS-CHECKPOINT-FILE-OK          VALUE "00".
+           05  FS-PRINT-FILE           PIC X(02) VALUE "00".
+               88  FS-PRINT-FILE-OK               VALUE "00".
+           05  FS-CONTROL-FILE         PIC X(02) VALUE "00".
+               88  FS-CONTROL-FILE-OK             VALUE "00".
+           05  FS-EXCEPTION-FILE       PIC X(02) VALUE "00".
+               88  FS-EXCEPTION-FILE-OK           VALUE "00".
+           05  FS-EXTRACT-FILE         PIC X(02) VALUE "00".
+               88  FS-EXTRACT-FILE-OK             VALUE "00".
+           05  FS-CALENDAR-FILE        PIC X(02) VALUE "00".
+               88  FS-CALENDAR-FILE-OK             VALUE "00".
+           05  FS-SUMMARY-FILE         PIC X(02) VALUE "00".
+               88  FS-SUMMARY-FILE-OK              VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  END-OF-USER-FILE                VALUE "Y".
+           05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+               88  RESTART-REQUESTED                VALUE "Y".
+           05  WS-CONTROL-EOF-SWITCH   PIC X(01) VALUE "N".
+               88  END-OF-CONTROL-FILE              VALUE "Y".
+           05  WS-RECORD-VALID-SWITCH  PIC X(01) VALUE "Y".
+               88  RECORD-IS-VALID                  VALUE "Y".
+           05  WS-CALENDAR-EOF-SWITCH  PIC X(01) VALUE "N".
+               88  END-OF-CALENDAR-FILE             VALUE "Y".
+           05  WS-SKIP-RUN-SWITCH      PIC X(01) VALUE "N".
+               88  SKIP-RUN-TODAY                   VALUE "Y".
+           05  WS-CHECKPOINT-EOF-SWITCH PIC X(01) VALUE "N".
+               88  END-OF-CHECKPOINT-FILE           VALUE "Y".
+           05  WS-MASTER-OPEN-SWITCH   PIC X(01) VALUE "N".
+               88  MASTER-FILE-OPEN-FAILED          VALUE "Y".
+
+       01  WS-VALIDATION-CONTROL.
+           05  WS-CONTROL-COUNT        PIC 9(03) VALUE ZERO.
+           05  WS-CONTROL-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-CTL-IDX.
+               10  WS-CTL-LOW-ID       PIC X(08).
+               10  WS-CTL-HIGH-ID      PIC X(08).
+           05  WS-EXCEPTION-REASON     PIC X(40).
+           05  WS-RECORDS-REJECTED     PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-BUSINESS-DATE-CONTROL.
+           05  WS-RUN-DATE-CENTURY     PIC 9(08) VALUE ZERO.
+           05  WS-DAY-OF-WEEK          PIC 9(01) VALUE ZERO.
+               88  WS-WEEKEND-DAY               VALUES 6 7.
+           05  WS-HOLIDAY-COUNT        PIC 9(03) VALUE ZERO.
+           05  WS-HOLIDAY-ENTRY OCCURS 40 TIMES
+                   INDEXED BY WS-HOL-IDX
+                   PIC 9(08).
+           05  WS-HOLIDAY-FOUND-SWITCH PIC X(01) VALUE "N".
+               88  WS-TODAY-IS-A-HOLIDAY         VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 00100.
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(07) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER PIC 9(05) COMP VALUE ZERO.
+           05  WS-RESTART-SKIP-COUNT   PIC 9(07) VALUE ZERO.
+           05  WS-RESTART-USER-ID      PIC X(08) VALUE SPACES.
+           05  WS-CHECKPOINT-DATE      PIC X(08) VALUE SPACES.
+           05  WS-CHECKPOINT-TIME      PIC X(08) VALUE SPACES.
+
+       01  WS-RUN-DURATION-CONTROL.
+           05  WS-RUN-START-TIME       PIC 9(08) VALUE ZERO.
+           05  WS-RUN-START-TIME-R REDEFINES WS-RUN-START-TIME.
+               10  WS-START-HH         PIC 9(02).
+               10  WS-START-MM         PIC 9(02).
+               10  WS-START-SS         PIC 9(02).
+               10  WS-START-HS         PIC 9(02).
+           05  WS-RUN-END-TIME         PIC 9(08) VALUE ZERO.
+           05  WS-RUN-END-TIME-R REDEFINES WS-RUN-END-TIME.
+               10  WS-END-HH           PIC 9(02).
+               10  WS-END-MM           PIC 9(02).
+               10  WS-END-SS           PIC 9(02).
+               10  WS-END-HS           PIC 9(02).
+           05  WS-START-TOTAL-SECONDS  PIC 9(07) COMP VALUE ZERO.
+           05  WS-END-TOTAL-SECONDS    PIC 9(07) COMP VALUE ZERO.
+           05  WS-DURATION-SECONDS     PIC S9(07) COMP VALUE ZERO.
+           05  WS-DURATION-REMAINDER   PIC 9(05) COMP VALUE ZERO.
+           05  WS-DURATION-HOURS       PIC 9(02) COMP VALUE ZERO.
+           05  WS-DURATION-MINUTES     PIC 9(02) COMP VALUE ZERO.
+           05  WS-DURATION-SECS        PIC 9(02) COMP VALUE ZERO.
+           05  WS-DURATION-TEXT.
+               10  WS-DURATION-TEXT-HH PIC 99.
+               10  FILLER              PIC X VALUE ":".
+               10  WS-DURATION-TEXT-MM PIC 99.
+               10  FILLER              PIC X VALUE ":".
+               10  WS-DURATION-TEXT-SS PIC 99.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+           05  LK-PARM-TEXT            PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      *>****************************************************************
+      *> 0000-MAINLINE
+      *>****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-USERS
+               THRU 2000-PROCESS-USERS-EXIT
+               UNTIL END-OF-USER-FILE.
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *>****************************************************************
+      *> 1000-INITIALIZE - open the master file and prime the read
+      *>****************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           ACCEPT WS-RUN-DATE-CENTURY FROM DATE YYYYMMDD.
+           ACCEPT WS-DAY-OF-WEEK FROM DAY-OF-WEEK.
+           ACCEPT WS-RUN-START-TIME FROM TIME.
+           IF LK-PARM-LENGTH > ZERO
+               UNSTRING LK-PARM-TEXT DELIMITED BY ","
+                   INTO WS-PARM-RUN-USER-ID WS-PARM-CLASS-CODE
+               END-UNSTRING
+               MOVE WS-PARM-RUN-USER-ID TO WS-RUN-USER-ID
+           ELSE
+               MOVE "UNKNOWN" TO WS-RUN-USER-ID
+           END-IF.
+           PERFORM 1050-SET-SECURITY-CLASSIFICATION
+               THRU 1050-SET-SECURITY-CLASSIFICATION-EXIT.
+           PERFORM 1500-DETERMINE-PRINT-ROUTING
+               THRU 1500-DETERMINE-PRINT-ROUTING-EXIT.
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT FS-AUDIT-FILE-OK
+               DISPLAY "MYPROG: UNABLE TO OPEN AUDIT-FILE, STATUS = "
+                   FS-AUDIT-FILE
+           END-IF.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF NOT FS-SUMMARY-FILE-OK
+               DISPLAY "MYPROG: UNABLE TO OPEN SUMMARY-FILE, STATUS = "
+                   FS-SUMMARY-FILE
+           END-IF.
+           PERFORM 1300-LOAD-HOLIDAY-CALENDAR
+               THRU 1300-LOAD-HOLIDAY-CALENDAR-EXIT.
+           PERFORM 1200-DETERMINE-BUSINESS-DATE
+               THRU 1200-DETERMINE-BUSINESS-DATE-EXIT.
+           IF SKIP-RUN-TODAY
+               DISPLAY "MYPROG: " WS-RUN-DATE-CENTURY
+                   " IS A WEEKEND OR HOLIDAY - RUN SKIPPED"
+               SET AUD-EVENT-RUN-SKIPPED TO TRUE
+               PERFORM 1600-WRITE-AUDIT-RECORD
+                   THRU 1600-WRITE-AUDIT-RECORD-EXIT
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 1700-CHECK-RESTART
+                   THRU 1700-CHECK-RESTART-EXIT
+               OPEN INPUT USER-MASTER-FILE
+               OPEN OUTPUT PRINT-FILE
+               IF NOT FS-PRINT-FILE-OK
+                   DISPLAY "MYPROG: UNABLE TO OPEN PRINT-FILE, STATUS = "
+                       FS-PRINT-FILE
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+               IF NOT FS-EXCEPTION-FILE-OK
+                   DISPLAY "MYPROG: UNABLE TO OPEN EXCEPTION-FILE, "
+                       "STATUS = " FS-EXCEPTION-FILE
+               END-IF
+               OPEN OUTPUT EXTRACT-FILE
+               IF NOT FS-EXTRACT-FILE-OK
+                   DISPLAY "MYPROG: UNABLE TO OPEN EXTRACT-FILE, STATUS = "
+                       FS-EXTRACT-FILE
+               END-IF
+               PERFORM 1400-LOAD-CONTROL-FILE
+                   THRU 1400-LOAD-CONTROL-FILE-EXIT
+               MOVE "MYPROG" TO RH1-PROGRAM-ID
+               MOVE WS-RUN-DATE TO RH1-RUN-DATE
+               MOVE "USER MASTER DETAIL REPORT" TO RH2-REPORT-TITLE
+               IF DETAIL-PRINT-ALLOWED
+                   PERFORM 1900-PRINT-HEADERS
+                       THRU 1900-PRINT-HEADERS-EXIT
+               END-IF
+               SET AUD-EVENT-RUN-START TO TRUE
+               PERFORM 1600-WRITE-AUDIT-RECORD
+                   THRU 1600-WRITE-AUDIT-RECORD-EXIT
+               IF NOT FS-USER-MASTER-OK
+                   DISPLAY "MYPROG: UNABLE TO OPEN USER-MASTER-FILE, "
+                       "STATUS = " FS-USER-MASTER
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   SET MASTER-FILE-OPEN-FAILED TO TRUE
+               ELSE
+                   IF RESTART-REQUESTED
+                       PERFORM 1800-POSITION-FOR-RESTART
+                           THRU 1800-POSITION-FOR-RESTART-EXIT
+                       MOVE WS-RESTART-SKIP-COUNT TO WS-RECORDS-READ
+                   END-IF
+                   IF NOT END-OF-USER-FILE
+                       PERFORM 2100-READ-USER-RECORD
+                           THRU 2100-READ-USER-RECORD-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1050-SET-SECURITY-CLASSIFICATION - drive the classification
+      *> from the class code folded into the PARM, defaulting to
+      *> NON-CONFIDENTIAL when the code is missing or not recognized
+      *>****************************************************************
+       1050-SET-SECURITY-CLASSIFICATION.
+           EVALUATE TRUE
+               WHEN WS-CLASS-CODE-CONFIDENTIAL
+                   SET SEC-CONFIDENTIAL TO TRUE
+               WHEN WS-CLASS-CODE-RESTRICTED
+                   SET SEC-RESTRICTED TO TRUE
+               WHEN OTHER
+                   SET SEC-NON-CONFIDENTIAL TO TRUE
+           END-EVALUATE.
+       1050-SET-SECURITY-CLASSIFICATION-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1200-DETERMINE-BUSINESS-DATE - flag the run to be skipped when
+      *> today is a weekend or falls on the holiday calendar
+      *>****************************************************************
+       1200-DETERMINE-BUSINESS-DATE.
+           IF WS-WEEKEND-DAY
+               SET SKIP-RUN-TODAY TO TRUE
+           ELSE
+               PERFORM 1250-CHECK-HOLIDAY-TABLE
+                   THRU 1250-CHECK-HOLIDAY-TABLE-EXIT
+                   VARYING WS-HOL-IDX FROM 1 BY 1
+                   UNTIL WS-HOL-IDX > WS-HOLIDAY-COUNT
+               IF WS-TODAY-IS-A-HOLIDAY
+                   SET SKIP-RUN-TODAY TO TRUE
+               END-IF
+           END-IF.
+       1200-DETERMINE-BUSINESS-DATE-EXIT.
+           EXIT.
+
+       1250-CHECK-HOLIDAY-TABLE.
+           IF WS-RUN-DATE-CENTURY = WS-HOLIDAY-ENTRY (WS-HOL-IDX)
+               SET WS-TODAY-IS-A-HOLIDAY TO TRUE
+               MOVE WS-HOLIDAY-COUNT TO WS-HOL-IDX
+           END-IF.
+       1250-CHECK-HOLIDAY-TABLE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1300-LOAD-HOLIDAY-CALENDAR - load the bank-holiday dates used
+      *> by 1200-DETERMINE-BUSINESS-DATE
+      *>****************************************************************
+       1300-LOAD-HOLIDAY-CALENDAR.
+           OPEN INPUT CALENDAR-FILE.
+           IF FS-CALENDAR-FILE-OK
+               PERFORM 1350-LOAD-HOLIDAY-RECORD
+                   THRU 1350-LOAD-HOLIDAY-RECORD-EXIT
+                   UNTIL END-OF-CALENDAR-FILE
+               CLOSE CALENDAR-FILE
+           END-IF.
+       1300-LOAD-HOLIDAY-CALENDAR-EXIT.
+           EXIT.
+
+       1350-LOAD-HOLIDAY-RECORD.
+           READ CALENDAR-FILE
+               AT END
+                   MOVE "Y" TO WS-CALENDAR-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-HOLIDAY-COUNT
+                   SET WS-HOL-IDX TO WS-HOLIDAY-COUNT
+                   MOVE CAL-HOLIDAY-DATE TO WS-HOLIDAY-ENTRY (WS-HOL-IDX)
+           END-READ.
+       1350-LOAD-HOLIDAY-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1400-LOAD-CONTROL-FILE - load the valid user-id ranges used
+      *> by 2300-VALIDATE-USER-RECORD
+      *>****************************************************************
+       1400-LOAD-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           IF FS-CONTROL-FILE-OK
+               PERFORM 1450-LOAD-CONTROL-RECORD
+                   THRU 1450-LOAD-CONTROL-RECORD-EXIT
+                   UNTIL END-OF-CONTROL-FILE
+               CLOSE CONTROL-FILE
+           END-IF.
+       1400-LOAD-CONTROL-FILE-EXIT.
+           EXIT.
+
+       1450-LOAD-CONTROL-RECORD.
+           READ CONTROL-FILE
+               AT END
+                   MOVE "Y" TO WS-CONTROL-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-CONTROL-COUNT
+                   SET WS-CTL-IDX TO WS-CONTROL-COUNT
+                   MOVE CTL-LOW-USER-ID TO WS-CTL-LOW-ID (WS-CTL-IDX)
+                   MOVE CTL-HIGH-USER-ID TO WS-CTL-HIGH-ID (WS-CTL-IDX)
+           END-READ.
+       1450-LOAD-CONTROL-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1500-DETERMINE-PRINT-ROUTING - gate output by classification
+      *>****************************************************************
+       1500-DETERMINE-PRINT-ROUTING.
+           EVALUATE TRUE
+               WHEN SEC-RESTRICTED
+                   MOVE "N" TO WS-ALLOW-DETAIL-PRINT
+                   DISPLAY "MYPROG: RESTRICTED RUN - DETAIL OUTPUT "
+                       "SUPPRESSED"
+               WHEN SEC-CONFIDENTIAL
+                   MOVE "Y" TO WS-ALLOW-DETAIL-PRINT
+                   DISPLAY "MYPROG: CONFIDENTIAL RUN - DETAIL OUTPUT "
+                       "RESTRICTED TO AUTHORIZED DISTRIBUTION"
+               WHEN OTHER
+                   MOVE "Y" TO WS-ALLOW-DETAIL-PRINT
+           END-EVALUATE.
+       1500-DETERMINE-PRINT-ROUTING-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1600-WRITE-AUDIT-RECORD - log who ran the job, when, and at
+      *> what classification
+      *>****************************************************************
+       1600-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+           MOVE WS-RUN-USER-ID TO AUD-RUN-USER-ID.
+           MOVE WS-SECURITY-CLASSIFICATION TO AUD-CLASSIFICATION.
+           MOVE WS-RECORDS-READ TO AUD-RECORD-COUNT.
+           WRITE AUDIT-RECORD.
+       1600-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1700-CHECK-RESTART - look for a checkpoint from a prior run
+      *> that abended, and if one exists reposition to resume after it
+      *>****************************************************************
+       1700-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT-FILE-OK
+               PERFORM 1750-READ-LAST-CHECKPOINT
+                   THRU 1750-READ-LAST-CHECKPOINT-EXIT
+                   UNTIL END-OF-CHECKPOINT-FILE
+               IF WS-RESTART-SKIP-COUNT > ZERO
+                   SET RESTART-REQUESTED TO TRUE
+                   DISPLAY "MYPROG: RESTARTING AFTER RECORD "
+                       WS-RESTART-SKIP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+       1700-CHECK-RESTART-EXIT.
+           EXIT.
+
+       1750-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CHECKPOINT-EOF-SWITCH
+               NOT AT END
+                   MOVE CKPT-LAST-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+                   MOVE CKPT-LAST-USER-ID TO WS-RESTART-USER-ID
+           END-READ.
+       1750-READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1800-POSITION-FOR-RESTART - now that USER-MASTER-FILE is
+      *> INDEXED, reposition with a keyed START to the record after the
+      *> last one checkpointed, instead of re-reading and discarding
+      *>****************************************************************
+       1800-POSITION-FOR-RESTART.
+           MOVE WS-RESTART-USER-ID TO UM-USER-ID.
+           START USER-MASTER-FILE KEY IS GREATER THAN UM-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-START.
+       1800-POSITION-FOR-RESTART-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 1900-PRINT-HEADERS - start a new report page
+      *>****************************************************************
+       1900-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO RH1-PAGE-NUMBER.
+           WRITE PRINT-RECORD FROM WS-REPORT-HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM WS-REPORT-HEADER-2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-HEADER-3
+               AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-LINE-COUNT.
+       1900-PRINT-HEADERS-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2000-PROCESS-USERS - one iteration per user master record
+      *>****************************************************************
+       2000-PROCESS-USERS.
+           ADD 1 TO WS-RECORDS-READ.
+           PERFORM 2300-VALIDATE-USER-RECORD
+               THRU 2300-VALIDATE-USER-RECORD-EXIT.
+           IF RECORD-IS-VALID
+               IF DETAIL-PRINT-ALLOWED
+                   PERFORM 2700-PRINT-DETAIL-LINE
+                       THRU 2700-PRINT-DETAIL-LINE-EXIT
+                   PERFORM 2500-WRITE-EXTRACT-RECORD
+                       THRU 2500-WRITE-EXTRACT-RECORD-EXIT
+               END-IF
+           ELSE
+               PERFORM 2400-WRITE-EXCEPTION-RECORD
+                   THRU 2400-WRITE-EXCEPTION-RECORD-EXIT
+           END-IF.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2600-WRITE-CHECKPOINT
+                   THRU 2600-WRITE-CHECKPOINT-EXIT
+           END-IF.
+           PERFORM 2100-READ-USER-RECORD
+               THRU 2100-READ-USER-RECORD-EXIT.
+       2000-PROCESS-USERS-EXIT.
+           EXIT.
+
+       2100-READ-USER-RECORD.
+           READ USER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       2100-READ-USER-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2300-VALIDATE-USER-RECORD - required fields non-blank and the
+      *> user-id must fall within a range on the control file
+      *>****************************************************************
+       2300-VALIDATE-USER-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID-SWITCH.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           IF UM-USER-ID = SPACES
+               MOVE "N" TO WS-RECORD-VALID-SWITCH
+               MOVE "USER-ID IS BLANK" TO WS-EXCEPTION-REASON
+           END-IF.
+           IF RECORD-IS-VALID AND UM-USER-NAME = SPACES
+               MOVE "N" TO WS-RECORD-VALID-SWITCH
+               MOVE "USER-NAME IS BLANK" TO WS-EXCEPTION-REASON
+           END-IF.
+           IF RECORD-IS-VALID AND WS-CONTROL-COUNT > ZERO
+               PERFORM 2350-CHECK-ID-IN-RANGE
+                   THRU 2350-CHECK-ID-IN-RANGE-EXIT
+                   VARYING WS-CTL-IDX FROM 1 BY 1
+                   UNTIL WS-CTL-IDX > WS-CONTROL-COUNT
+               IF NOT RECORD-IS-VALID
+                   MOVE "USER-ID NOT IN A VALID RANGE"
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+       2300-VALIDATE-USER-RECORD-EXIT.
+           EXIT.
+
+       2350-CHECK-ID-IN-RANGE.
+           IF WS-CTL-IDX = 1
+               MOVE "N" TO WS-RECORD-VALID-SWITCH
+           END-IF.
+           IF UM-USER-ID NOT < WS-CTL-LOW-ID (WS-CTL-IDX)
+               AND UM-USER-ID NOT > WS-CTL-HIGH-ID (WS-CTL-IDX)
+               MOVE "Y" TO WS-RECORD-VALID-SWITCH
+               MOVE WS-CONTROL-COUNT TO WS-CTL-IDX
+           END-IF.
+       2350-CHECK-ID-IN-RANGE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2400-WRITE-EXCEPTION-RECORD - route a failed record to the
+      *> exception report and count it, without stopping the run
+      *>****************************************************************
+       2400-WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE UM-USER-ID TO EXC-USER-ID.
+           MOVE UM-USER-NAME TO EXC-USER-NAME.
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+           WRITE EXCEPTION-RECORD.
+       2400-WRITE-EXCEPTION-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2500-WRITE-EXTRACT-RECORD - copy the record being processed to
+      *> the downstream extract feed for the data warehouse team
+      *>****************************************************************
+       2500-WRITE-EXTRACT-RECORD.
+           MOVE UM-USER-ID TO EXT-USER-ID.
+           MOVE UM-USER-NAME TO EXT-USER-NAME.
+           MOVE UM-DEPARTMENT TO EXT-DEPARTMENT.
+           MOVE UM-ACCESS-LEVEL TO EXT-ACCESS-LEVEL.
+           WRITE EXTRACT-RECORD.
+       2500-WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2600-WRITE-CHECKPOINT - record how far the run has gotten so
+      *> a subsequent restart can reposition past this point
+      *>****************************************************************
+       2600-WRITE-CHECKPOINT.
+           ACCEPT WS-CHECKPOINT-DATE FROM DATE.
+           ACCEPT WS-CHECKPOINT-TIME FROM TIME.
+           MOVE WS-CHECKPOINT-DATE TO CKPT-RUN-DATE.
+           MOVE WS-CHECKPOINT-TIME TO CKPT-RUN-TIME.
+           MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD-COUNT.
+           MOVE UM-USER-ID TO CKPT-LAST-USER-ID.
+           WRITE CHECKPOINT-RECORD.
+       2600-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2700-PRINT-DETAIL-LINE - one detail line per user, with page
+      *> overflow handled by starting a new page when needed
+      *>****************************************************************
+       2700-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 1900-PRINT-HEADERS
+                   THRU 1900-PRINT-HEADERS-EXIT
+           END-IF.
+           MOVE UM-USER-ID TO DL-USER-ID.
+           MOVE UM-USER-NAME TO DL-USER-NAME.
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-PRINTED.
+       2700-PRINT-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 3000-TERMINATE - close down and report what was read
+      *>****************************************************************
+       3000-TERMINATE.
+           IF NOT SKIP-RUN-TODAY
+               SET AUD-EVENT-RUN-END TO TRUE
+               PERFORM 1600-WRITE-AUDIT-RECORD
+                   THRU 1600-WRITE-AUDIT-RECORD-EXIT
+               IF DETAIL-PRINT-ALLOWED
+                   PERFORM 3100-PRINT-CONTROL-TOTALS
+                       THRU 3100-PRINT-CONTROL-TOTALS-EXIT
+               END-IF
+               IF FS-USER-MASTER-OK OR FS-USER-MASTER-EOF
+                   OR FS-USER-MASTER-NOT-FOUND
+                   CLOSE USER-MASTER-FILE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               CLOSE PRINT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE EXTRACT-FILE
+               IF END-OF-USER-FILE AND NOT MASTER-FILE-OPEN-FAILED
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+           ACCEPT WS-RUN-END-TIME FROM TIME.
+           PERFORM 3200-CALCULATE-RUN-DURATION
+               THRU 3200-CALCULATE-RUN-DURATION-EXIT.
+           PERFORM 3300-WRITE-OPERATIONS-SUMMARY
+               THRU 3300-WRITE-OPERATIONS-SUMMARY-EXIT.
+           CLOSE SUMMARY-FILE.
+           CLOSE AUDIT-FILE.
+           DISPLAY "MYPROG: TOTAL RECORDS READ = " WS-RECORDS-READ.
+           DISPLAY "MYPROG: TOTAL RECORDS REJECTED = " WS-RECORDS-REJECTED.
+           PERFORM 3400-SET-RETURN-CODE
+               THRU 3400-SET-RETURN-CODE-EXIT.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 3200-CALCULATE-RUN-DURATION - turn the start/end TIME captures
+      *> into an elapsed HH:MM:SS for the operations summary
+      *>****************************************************************
+       3200-CALCULATE-RUN-DURATION.
+           COMPUTE WS-START-TOTAL-SECONDS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-END-TOTAL-SECONDS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS.
+           COMPUTE WS-DURATION-SECONDS =
+               WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS.
+           IF WS-DURATION-SECONDS < ZERO
+               ADD 86400 TO WS-DURATION-SECONDS
+           END-IF.
+           DIVIDE WS-DURATION-SECONDS BY 3600
+               GIVING WS-DURATION-HOURS
+               REMAINDER WS-DURATION-REMAINDER.
+           DIVIDE WS-DURATION-REMAINDER BY 60
+               GIVING WS-DURATION-MINUTES
+               REMAINDER WS-DURATION-SECS.
+           MOVE WS-DURATION-HOURS TO WS-DURATION-TEXT-HH.
+           MOVE WS-DURATION-MINUTES TO WS-DURATION-TEXT-MM.
+           MOVE WS-DURATION-SECS TO WS-DURATION-TEXT-SS.
+       3200-CALCULATE-RUN-DURATION-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 3300-WRITE-OPERATIONS-SUMMARY - a short one-page summary,
+      *> separate from the detail report, so the next shift can see at
+      *> a glance whether last night's run was clean
+      *>****************************************************************
+       3300-WRITE-OPERATIONS-SUMMARY.
+           MOVE "MYPROG" TO SUM-PROGRAM-ID.
+           MOVE WS-RUN-DATE TO SUM-RUN-DATE.
+           EVALUATE TRUE
+               WHEN SKIP-RUN-TODAY
+                   MOVE "SKIPPED - WEEKEND/HOLIDAY" TO SUM-RUN-STATUS
+               WHEN MASTER-FILE-OPEN-FAILED
+                   MOVE "FAILED - MASTER FILE UNAVAILABLE"
+                       TO SUM-RUN-STATUS
+               WHEN OTHER
+                   MOVE "COMPLETED" TO SUM-RUN-STATUS
+           END-EVALUATE.
+           COMPUTE SUM-RECORDS-PROCESSED =
+               WS-RECORDS-READ - WS-RECORDS-REJECTED.
+           MOVE WS-RECORDS-READ TO SUM-RECORDS-READ.
+           MOVE WS-RECORDS-REJECTED TO SUM-RECORDS-REJECTED.
+           MOVE WS-DURATION-TEXT TO SUM-RUN-DURATION.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-HEADER-LINE
+               AFTER ADVANCING PAGE.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-STATUS-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-READ-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-PROCESSED-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-REJECTED-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-DURATION-LINE
+               AFTER ADVANCING 1 LINE.
+       3300-WRITE-OPERATIONS-SUMMARY-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 3400-SET-RETURN-CODE - reflect the run outcome in RETURN-CODE
+      *> so the JCL's COND tests between steps mean something
+      *>****************************************************************
+       3400-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN MASTER-FILE-OPEN-FAILED
+                   MOVE 8 TO RETURN-CODE
+               WHEN WS-RECORDS-REJECTED > ZERO
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+       3400-SET-RETURN-CODE-EXIT.
+           EXIT.
 
-       PROCEDURE DIVISION.
-      *****************************************************************
\ No newline at end of file
+      *>****************************************************************
+      *> 3100-PRINT-CONTROL-TOTALS - control-total line and footer
+      *>****************************************************************
+       3100-PRINT-CONTROL-TOTALS.
+           MOVE WS-RECORDS-READ TO CT-RECORDS-READ.
+           MOVE WS-RECORDS-PRINTED TO CT-RECORDS-PRINTED.
+           WRITE PRINT-RECORD FROM WS-CONTROL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-RECORD FROM WS-REPORT-FOOTER
+               AFTER ADVANCING 2 LINES.
+       3100-PRINT-CONTROL-TOTALS-EXIT.
+           EXIT.
