@@ -0,0 +1,260 @@
+       >>source format free
+      *>****************************************************************
+      *> Program name:    MYPROGO
+      *> Original author: DDUENAS
+      *>
+      *> Maintenence Log
+      *> Date      Author        Maintenance Requirement
+      *> --------- ------------  ---------------------------------------
+      *> 08/09/26 DDUENAS  Created as the online companion to MYPROG,
+      *>                   once the user record was promoted to an
+      *>                   indexed master file, so department contacts
+      *>                   can add, change, delete, or inquire on a
+      *>                   user between batch cycles instead of asking
+      *>                   us to hand-edit data and rerun the batch job.
+      *> 08/09/26 DDUENAS  Dropped a stray TO clause left over on the
+      *>                   menu's transaction-code field, and split the
+      *>                   change transaction onto its own screen with
+      *>                   USER-ID display-only, since editing the key
+      *>                   between the READ and REWRITE was failing
+      *>                   every change with a generic rewrite error.
+      *>
+      *>****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MYPROGO.
+       AUTHOR. DDUENAS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/09/26.
+       DATE-COMPILED. 08/09/26.
+       SECURITY. NON-CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-ID
+               FILE STATUS IS FS-USER-MASTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY USERREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  FS-USER-MASTER          PIC X(02) VALUE "00".
+               88  FS-USER-MASTER-OK              VALUE "00".
+               88  FS-USER-MASTER-DUPLICATE       VALUE "22".
+               88  FS-USER-MASTER-NOT-FOUND       VALUE "23".
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH          PIC X(01) VALUE "N".
+               88  MAINTENANCE-DONE                VALUE "Y".
+
+       01  WS-TRANSACTION-CODE        PIC X(01) VALUE SPACES.
+           88  TRAN-ADD                        VALUE "A" "a".
+           88  TRAN-CHANGE                     VALUE "C" "c".
+           88  TRAN-DELETE                     VALUE "D" "d".
+           88  TRAN-INQUIRE                    VALUE "I" "i".
+           88  TRAN-EXIT                       VALUE "X" "x".
+
+       01  WS-SCREEN-MESSAGE           PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 25 VALUE "USER MASTER MAINTENANCE".
+           05  LINE 03 COL 05 VALUE "A - ADD A USER".
+           05  LINE 04 COL 05 VALUE "C - CHANGE A USER".
+           05  LINE 05 COL 05 VALUE "D - DELETE A USER".
+           05  LINE 06 COL 05 VALUE "I - INQUIRE ON A USER".
+           05  LINE 07 COL 05 VALUE "X - EXIT".
+           05  LINE 09 COL 05 VALUE "SELECT: ".
+           05  LINE 09 COL 13 PIC X(01) USING WS-TRANSACTION-CODE.
+           05  LINE 11 COL 05 PIC X(40) FROM WS-SCREEN-MESSAGE.
+
+       01  MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 25 VALUE "USER MASTER MAINTENANCE".
+           05  LINE 03 COL 05 VALUE "USER-ID    : ".
+           05  LINE 03 COL 18 PIC X(08) USING UM-USER-ID.
+           05  LINE 04 COL 05 VALUE "USER NAME  : ".
+           05  LINE 04 COL 18 PIC X(30) USING UM-USER-NAME.
+           05  LINE 05 COL 05 VALUE "DEPARTMENT : ".
+           05  LINE 05 COL 18 PIC X(10) USING UM-DEPARTMENT.
+           05  LINE 06 COL 05 VALUE "ACCESS LVL : ".
+           05  LINE 06 COL 18 PIC X(01) USING UM-ACCESS-LEVEL.
+           05  LINE 08 COL 05 PIC X(40) FROM WS-SCREEN-MESSAGE.
+
+       01  CHANGE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 25 VALUE "USER MASTER MAINTENANCE".
+           05  LINE 03 COL 05 VALUE "USER-ID    : ".
+           05  LINE 03 COL 18 PIC X(08) FROM UM-USER-ID.
+           05  LINE 04 COL 05 VALUE "USER NAME  : ".
+           05  LINE 04 COL 18 PIC X(30) USING UM-USER-NAME.
+           05  LINE 05 COL 05 VALUE "DEPARTMENT : ".
+           05  LINE 05 COL 18 PIC X(10) USING UM-DEPARTMENT.
+           05  LINE 06 COL 05 VALUE "ACCESS LVL : ".
+           05  LINE 06 COL 18 PIC X(01) USING UM-ACCESS-LEVEL.
+           05  LINE 08 COL 05 PIC X(40) FROM WS-SCREEN-MESSAGE.
+
+       PROCEDURE DIVISION.
+      *>****************************************************************
+      *> 0000-MAINLINE
+      *>****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL MAINTENANCE-DONE.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           STOP RUN.
+
+      *>****************************************************************
+      *> 1000-INITIALIZE - open the indexed master file for update
+      *>****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O USER-MASTER-FILE.
+           IF NOT FS-USER-MASTER-OK
+               DISPLAY "MYPROGO: UNABLE TO OPEN USER-MASTER-FILE, "
+                   "STATUS = " FS-USER-MASTER
+               SET MAINTENANCE-DONE TO TRUE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2000-PROCESS-TRANSACTION - show the menu and route one
+      *> transaction to its add/change/delete/inquiry paragraph
+      *>****************************************************************
+       2000-PROCESS-TRANSACTION.
+           MOVE SPACES TO WS-SCREEN-MESSAGE.
+           DISPLAY MENU-SCREEN.
+           ACCEPT MENU-SCREEN.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM 2100-ADD-USER
+                       THRU 2100-ADD-USER-EXIT
+               WHEN TRAN-CHANGE
+                   PERFORM 2200-CHANGE-USER
+                       THRU 2200-CHANGE-USER-EXIT
+               WHEN TRAN-DELETE
+                   PERFORM 2300-DELETE-USER
+                       THRU 2300-DELETE-USER-EXIT
+               WHEN TRAN-INQUIRE
+                   PERFORM 2400-INQUIRE-USER
+                       THRU 2400-INQUIRE-USER-EXIT
+               WHEN TRAN-EXIT
+                   SET MAINTENANCE-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "MYPROGO: INVALID SELECTION, TRY AGAIN"
+           END-EVALUATE.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2100-ADD-USER - accept a new user record and write it
+      *>****************************************************************
+       2100-ADD-USER.
+           MOVE SPACES TO USER-MASTER-RECORD.
+           MOVE "ENTER NEW USER DETAILS, THEN PRESS ENTER"
+               TO WS-SCREEN-MESSAGE.
+           DISPLAY MAINT-SCREEN.
+           ACCEPT MAINT-SCREEN.
+           WRITE USER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "MYPROGO: USER-ID ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "MYPROGO: USER " UM-USER-ID " ADDED"
+           END-WRITE.
+       2100-ADD-USER-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2200-CHANGE-USER - look up a user by id, then accept and
+      *> rewrite the changed fields
+      *>****************************************************************
+       2200-CHANGE-USER.
+           MOVE SPACES TO USER-MASTER-RECORD.
+           MOVE "ENTER THE USER-ID TO CHANGE" TO WS-SCREEN-MESSAGE.
+           DISPLAY MAINT-SCREEN.
+           ACCEPT MAINT-SCREEN.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "MYPROGO: USER-ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE "ENTER CHANGED DETAILS, THEN PRESS ENTER"
+                       TO WS-SCREEN-MESSAGE
+                   DISPLAY CHANGE-SCREEN
+                   ACCEPT CHANGE-SCREEN
+                   REWRITE USER-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "MYPROGO: UNABLE TO REWRITE USER "
+                               UM-USER-ID
+                       NOT INVALID KEY
+                           DISPLAY "MYPROGO: USER " UM-USER-ID
+                               " CHANGED"
+                   END-REWRITE
+           END-READ.
+       2200-CHANGE-USER-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2300-DELETE-USER - look up a user by id, then delete the
+      *> record from the indexed file
+      *>****************************************************************
+       2300-DELETE-USER.
+           MOVE SPACES TO USER-MASTER-RECORD.
+           MOVE "ENTER THE USER-ID TO DELETE" TO WS-SCREEN-MESSAGE.
+           DISPLAY MAINT-SCREEN.
+           ACCEPT MAINT-SCREEN.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "MYPROGO: USER-ID NOT FOUND"
+               NOT INVALID KEY
+                   DELETE USER-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "MYPROGO: UNABLE TO DELETE USER "
+                               UM-USER-ID
+                       NOT INVALID KEY
+                           DISPLAY "MYPROGO: USER " UM-USER-ID
+                               " DELETED"
+                   END-DELETE
+           END-READ.
+       2300-DELETE-USER-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 2400-INQUIRE-USER - look up a user by id and display it,
+      *> making no change to the file
+      *>****************************************************************
+       2400-INQUIRE-USER.
+           MOVE SPACES TO USER-MASTER-RECORD.
+           MOVE "ENTER THE USER-ID TO INQUIRE ON" TO WS-SCREEN-MESSAGE.
+           DISPLAY MAINT-SCREEN.
+           ACCEPT MAINT-SCREEN.
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "MYPROGO: USER-ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE "PRESS ENTER TO RETURN TO THE MENU"
+                       TO WS-SCREEN-MESSAGE
+                   DISPLAY MAINT-SCREEN
+                   ACCEPT MAINT-SCREEN
+           END-READ.
+       2400-INQUIRE-USER-EXIT.
+           EXIT.
+
+      *>****************************************************************
+      *> 9000-TERMINATE - close the file and end the transaction
+      *>****************************************************************
+       9000-TERMINATE.
+           CLOSE USER-MASTER-FILE.
+           DISPLAY "MYPROGO: SESSION ENDED".
+       9000-TERMINATE-EXIT.
+           EXIT.
